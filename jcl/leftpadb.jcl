@@ -0,0 +1,82 @@
+//LEFTPDB  JOB  (ACCTNO),'LEFTPAD BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* LEFTPDB - NIGHTLY EXTRACT PADDING JOB
+//*
+//* RUNS LEFTPADB AGAINST THE NIGHTLY EXTRACT, BUILDS THE FIXED-
+//* WIDTH LOAD FILE, AND CHECKS THE PROGRAM RETURN CODE BEFORE THE
+//* DOWNSTREAM LOADER STEP IS ALLOWED TO RUN:
+//*     RC=00  CLEAN RUN
+//*     RC=04  SOME RECORDS TRUNCATED - LOAD STEP STILL RUNS
+//*     RC=08  SOME RECORDS REJECTED  - LOAD STEP IS BYPASSED
+//*
+//* OUTFILE AND CKPTFILE ARE GDGs (PROD.LEFTPAD.FIXWIDTH AND
+//* PROD.LEFTPAD.CHECKPT - BASES ASSUMED ALREADY DEFINED VIA IDCAMS
+//* DEFINE GDG) SO THIS JCL CAN BE RESUBMITTED NIGHT AFTER NIGHT
+//* WITHOUT COLLIDING WITH THE PRIOR NIGHT'S CATALOGUED GENERATION:
+//* A NORMAL RUN ALWAYS ROLLS TO THE NEXT GENERATION (+1), NEW.
+//*
+//* FOR A RESTART RUN AFTER AN ABEND, RESUBMIT WITH STEP010's PARM
+//* CHANGED TO 'RESTART' (SEE THE COMMENTED PARM BELOW) SO THE
+//* PROGRAM PICKS UP AFTER THE LAST CHECKPOINT ON CKPTFILE, AND MAKE
+//* THESE JCL CHANGES BELOW (ALL CALLED OUT WITH "RESTART RUN" IN
+//* PLACE):
+//*   - OUTFILE MOVES FROM THE (+1) GENERATION TO (0) - THE ABENDED
+//*     RUN'S GENERATION IS ALREADY CATALOGUED BECAUSE ITS ABNORMAL
+//*     DISPOSITION IS CATLG, NOT DELETE (AN ABEND IS EXACTLY WHEN A
+//*     RESTART NEEDS IT STILL ON HAND) - AND ITS DISP CHANGES TO OLD.
+//*   - OUTFILEI IS UNCOMMENTED.  IT IS THE SAME (0) GENERATION AS
+//*     OUTFILE, OPENED A SECOND TIME FOR INPUT SO THE PROGRAM CAN
+//*     READ OUTFILE WHILE REBUILDING IT BACK TO THE CHECKPOINTED
+//*     RECORD COUNT (VIA WORKFILE) BEFORE IT RESUMES APPENDING.  IT
+//*     STAYS COMMENTED OUT ON A NORMAL RUN: OUTFILE IS DISP=(NEW,...)
+//*     THERE, SO THE DATASET DOESN'T EXIST YET AT STEP ALLOCATION
+//*     TIME, AND CODING SHR AGAINST IT IN THE SAME STEP WOULD FAIL
+//*     ALLOCATION BEFORE THE PROGRAM EVEN RAN.
+//*   - CKPTFILE MOVES FROM (+1) TO (0) AND ITS DISP CHANGES TO MOD,
+//*     SO THE RUN'S NEW CHECKPOINTS ARE APPENDED AFTER THE ONES
+//*     ALREADY WRITTEN BEFORE THE ABEND.
+//*****************************************************************
+//STEP010  EXEC PGM=LEFTPADB
+//*                                        NORMAL RUN PARM:
+//         PARM='CKPTINT=010000'
+//*                                        RESTART RUN PARM:
+//*        PARM='RESTART,CKPTINT=010000'
+//STEPLIB  DD   DSN=PROD.LEFTPAD.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.EXTRACT.DAILY,DISP=SHR
+//CTLFILE  DD   DSN=PROD.LEFTPAD.PADCTL,DISP=SHR
+//OUTFILE  DD   DSN=PROD.LEFTPAD.FIXWIDTH(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//*            RESTART RUN: DSN=PROD.LEFTPAD.FIXWIDTH(0),
+//*            RESTART RUN: DISP=(OLD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)
+//*                                        RESTART RUN ONLY - SAME
+//*                                        GENERATION AS OUTFILE,
+//*                                        OPENED A SECOND TIME FOR
+//*                                        INPUT SO THE PROGRAM CAN
+//*                                        READ IT WHILE REBUILDING
+//*                                        IT (SEE HEADER COMMENT):
+//*OUTFILEI DD   DSN=PROD.LEFTPAD.FIXWIDTH(0),DISP=SHR
+//WORKFILE DD   DSN=&&LEFTPAD.WORK,
+//             DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)
+//CKPTFILE DD   DSN=PROD.LEFTPAD.CHECKPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//*            RESTART RUN: DSN=PROD.LEFTPAD.CHECKPT(0),
+//*            RESTART RUN: DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=52,BLKSIZE=0)
+//AUDITRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*****************************************************************
+//* LOADSTEP - DOWNSTREAM FIXED-WIDTH LOADER
+//*
+//* BYPASSED WHEN STEP010's RETURN CODE IS 8 OR HIGHER SO A RUN
+//* WITH REJECTED RECORDS IS NEVER PICKED UP AUTOMATICALLY.
+//*****************************************************************
+//LOADSTEP EXEC PGM=FIXLOAD,COND=(8,GE,STEP010)
+//STEPLIB  DD   DSN=PROD.LOADER.LOADLIB,DISP=SHR
+//LOADIN   DD   DSN=PROD.LEFTPAD.FIXWIDTH(0),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
