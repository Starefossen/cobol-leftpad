@@ -4,9 +4,14 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        COPY 'leftpad.cpy'.
-       01  Result-String  PIC X(20).
 
        PROCEDURE DIVISION.
-           CALL 'LeftPad' USING 'Hello', 20, ' ', Result-String
-           DISPLAY Result-String
+           MOVE 'Hello' TO Input-String
+           MOVE 20 TO Pad-Length
+           MOVE ' ' TO Pad-Character
+           MOVE 'N' TO Multi-Byte-Switch
+           CALL 'LeftPad' USING Input-String, Pad-Length,
+               Pad-Character, Padded-String, Multi-Byte-Switch,
+               Pad-Return-Code
+           DISPLAY Padded-String(1:20)
            STOP RUN.
