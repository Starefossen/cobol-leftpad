@@ -1,17 +1,40 @@
-       01  Input-String      PIC X(100).
-       01  Padded-String     PIC X(100).
-       01  Pad-Character     PIC X.
-       01  Pad-Length        PIC 9(3).
-       01  Input-Length      PIC 9(3).
-       01  Pad-Count         PIC 9(3).
-       01  Index             PIC 9(3).
-
-       PROCEDURE DIVISION USING Input-String, Pad-Length, Pad-Character, Padded-String.
-           MOVE FUNCTION LENGTH(Trim(Input-String)) TO Input-Length
-           COMPUTE Pad-Count = Pad-Length - Input-Length
-           MOVE SPACES TO Padded-String
-           PERFORM VARYING Index FROM 1 BY 1 UNTIL Index > Pad-Count
-               MOVE Pad-Character TO Padded-String(Index:1)
-           END-PERFORM
-           STRING Input-String DELIMITED BY SIZE INTO Padded-String WITH POINTER Index
-           GOBACK.
+      *****************************************************************
+      * LEFTPAD.CPY
+      *
+      * Shared CALL parameter layout for the pad subroutine family
+      * (LeftPad, RightPad, CenterPad).  COPY this into the
+      * WORKING-STORAGE SECTION of a calling program to declare the
+      * fields passed on the CALL, or into the LINKAGE SECTION of a
+      * pad subprogram to receive them.
+      *
+      * Pad-Return-Code values set by the subprograms:
+      *   00  Padded-String built with no problems.
+      *   04  Pad-Length was shorter than the trimmed Input-String;
+      *       Padded-String was truncated to Pad-Length characters.
+      *   08  Pad-Length was invalid (over 100, or zero/negative);
+      *       Padded-String was not changed.
+      *
+      * Multi-Byte-Switch: set to 'Y' only for true double-byte
+      * (DBCS) fields, where every display character occupies two
+      * bytes of Input-String.  Pad-Length and Padded-String are
+      * always byte counts (Padded-String is PIC X(100) storage, not
+      * 100 display characters), and Pad-Character is a single byte,
+      * so the pad-count arithmetic is byte-for-byte the same whether
+      * the content is single- or double-byte - the switch only tells
+      * the subprogram not to split a double-byte character across
+      * the truncation boundary when Pad-Length is too short to hold
+      * the whole field.  Leave this 'N' for accented characters in a
+      * single-byte codepage (EBCDIC or extended ASCII) as well as for
+      * ordinary single-byte fields.
+      *****************************************************************
+       01  Input-String           PIC X(100).
+       01  Padded-String          PIC X(100).
+       01  Pad-Character          PIC X(01).
+       01  Pad-Length             PIC 9(03).
+       01  Multi-Byte-Switch      PIC X(01).
+           88  Multi-Byte-Yes             VALUE 'Y'.
+           88  Multi-Byte-No             VALUE 'N'.
+       01  Pad-Return-Code            PIC 9(02).
+           88  Pad-Return-Code-OK             VALUE 00.
+           88  Pad-Return-Code-Truncated       VALUE 04.
+           88  Pad-Return-Code-Invalid-Length  VALUE 08.
