@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CenterPad.
+      *****************************************************************
+      * CENTERPAD
+      *
+      * Centers the trimmed Input-String within Padded-String: Pad-
+      * Count is split across both ends, with the odd character (if
+      * any) going to the right, for report-heading fields.  Shares
+      * LEFTPAD.CPY's parameter layout and argument order so existing
+      * LeftPad/RightPad call sites are easy to adapt.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  Input-Byte-Length      PIC 9(03) COMP.
+       77  Signed-Pad-Count       PIC S9(04) COMP.
+       77  Pad-Count              PIC 9(03) COMP.
+       77  Left-Pad-Count         PIC 9(03) COMP.
+       77  Right-Pad-Count        PIC 9(03) COMP.
+       77  Char-Index             PIC 9(03) COMP.
+       77  Trimmed-Input          PIC X(100).
+
+       LINKAGE SECTION.
+       COPY 'leftpad.cpy'.
+
+       PROCEDURE DIVISION USING Input-String, Pad-Length,
+               Pad-Character, Padded-String, Multi-Byte-Switch,
+               Pad-Return-Code.
+
+       0000-MAINLINE.
+           PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT
+           IF Pad-Return-Code-Invalid-Length
+               GO TO 0000-EXIT
+           END-IF
+           PERFORM 2000-BUILD-PADDED-STRING THRU 2000-EXIT.
+
+       0000-EXIT.
+           GOBACK.
+
+       1000-VALIDATE-INPUT.
+           MOVE 00 TO Pad-Return-Code
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(Input-String))
+               TO Input-Byte-Length
+           IF Pad-Length > 100 OR Pad-Length <= 0
+               MOVE 08 TO Pad-Return-Code
+               GO TO 1000-EXIT
+           END-IF
+           COMPUTE Signed-Pad-Count = Pad-Length - Input-Byte-Length
+           IF Signed-Pad-Count < 0
+               MOVE 04 TO Pad-Return-Code
+               MOVE 0 TO Pad-Count
+               MOVE Pad-Length TO Input-Byte-Length
+               IF Multi-Byte-Yes
+                       AND FUNCTION MOD(Input-Byte-Length, 2) NOT = 0
+                   SUBTRACT 1 FROM Input-Byte-Length
+               END-IF
+           ELSE
+               MOVE Signed-Pad-Count TO Pad-Count
+           END-IF
+           COMPUTE Left-Pad-Count = Pad-Count / 2
+           COMPUTE Right-Pad-Count = Pad-Count - Left-Pad-Count.
+
+       1000-EXIT.
+           EXIT.
+
+       2000-BUILD-PADDED-STRING.
+           MOVE SPACES TO Padded-String
+           MOVE FUNCTION TRIM(Input-String) TO Trimmed-Input
+           MOVE 1 TO Char-Index
+           PERFORM 2100-FILL-PAD-CHARACTER THRU 2100-EXIT
+               UNTIL Char-Index > Left-Pad-Count
+           IF Input-Byte-Length > 0
+               STRING Trimmed-Input(1:Input-Byte-Length)
+                   DELIMITED BY SIZE
+                   INTO Padded-String
+                   WITH POINTER Char-Index
+               END-STRING
+           END-IF
+           PERFORM 2100-FILL-PAD-CHARACTER THRU 2100-EXIT
+               UNTIL Char-Index > Left-Pad-Count + Input-Byte-Length
+                   + Right-Pad-Count.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-FILL-PAD-CHARACTER.
+           MOVE Pad-Character TO Padded-String(Char-Index:1)
+           ADD 1 TO Char-Index.
+
+       2100-EXIT.
+           EXIT.
