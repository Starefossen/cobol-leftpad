@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LeftPad.
+      *****************************************************************
+      * LEFTPAD
+      *
+      * Left-justifies Input-String: Pad-Count positions of
+      * Pad-Character are built ahead of the trimmed Input-String in
+      * Padded-String, e.g. zero-filling an account number.
+      *
+      * Modification history:
+      *   Added Pad-Return-Code and Multi-Byte-Switch to the CALL
+      *   interface so a bad Pad-Length (over 100, or shorter than
+      *   the trimmed input) can be reported to the caller instead of
+      *   silently truncating or overrunning Padded-String.
+      *
+      *   A too-short Pad-Length now builds a truncated Padded-String
+      *   (first Pad-Length bytes of the trimmed input, not splitting
+      *   a double-byte character when Multi-Byte-Switch is 'Y') and
+      *   sets Pad-Return-Code to 04; only Pad-Length itself being
+      *   invalid (over 100, or zero) sets 08 and leaves Padded-String
+      *   alone.  Pad-Count and the byte actually STRING'd are both
+      *   sized off Input-Byte-Length (the trimmed input's real byte
+      *   length), never off a halved character count, since Pad-
+      *   Length/Padded-String are byte counts and Pad-Character is
+      *   always a single byte - that keeps the two ends of the
+      *   arithmetic in the same units so the total never overruns
+      *   Pad-Length without Pad-Return-Code catching it.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  Input-Byte-Length      PIC 9(03) COMP.
+       77  Signed-Pad-Count       PIC S9(04) COMP.
+       77  Pad-Count              PIC 9(03) COMP.
+       77  Char-Index             PIC 9(03) COMP.
+       77  Trimmed-Input          PIC X(100).
+
+       LINKAGE SECTION.
+       COPY 'leftpad.cpy'.
+
+       PROCEDURE DIVISION USING Input-String, Pad-Length,
+               Pad-Character, Padded-String, Multi-Byte-Switch,
+               Pad-Return-Code.
+
+       0000-MAINLINE.
+           PERFORM 1000-VALIDATE-INPUT THRU 1000-EXIT
+           IF Pad-Return-Code-Invalid-Length
+               GO TO 0000-EXIT
+           END-IF
+           PERFORM 2000-BUILD-PADDED-STRING THRU 2000-EXIT.
+
+       0000-EXIT.
+           GOBACK.
+
+       1000-VALIDATE-INPUT.
+           MOVE 00 TO Pad-Return-Code
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(Input-String))
+               TO Input-Byte-Length
+           IF Pad-Length > 100 OR Pad-Length <= 0
+               MOVE 08 TO Pad-Return-Code
+               GO TO 1000-EXIT
+           END-IF
+           COMPUTE Signed-Pad-Count = Pad-Length - Input-Byte-Length
+           IF Signed-Pad-Count < 0
+               MOVE 04 TO Pad-Return-Code
+               MOVE 0 TO Pad-Count
+               MOVE Pad-Length TO Input-Byte-Length
+               IF Multi-Byte-Yes
+                       AND FUNCTION MOD(Input-Byte-Length, 2) NOT = 0
+                   SUBTRACT 1 FROM Input-Byte-Length
+               END-IF
+           ELSE
+               MOVE Signed-Pad-Count TO Pad-Count
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
+
+       2000-BUILD-PADDED-STRING.
+           MOVE SPACES TO Padded-String
+           MOVE FUNCTION TRIM(Input-String) TO Trimmed-Input
+           MOVE 1 TO Char-Index
+           PERFORM 2100-FILL-PAD-CHARACTER THRU 2100-EXIT
+               UNTIL Char-Index > Pad-Count
+           IF Input-Byte-Length > 0
+               STRING Trimmed-Input(1:Input-Byte-Length)
+                   DELIMITED BY SIZE
+                   INTO Padded-String
+                   WITH POINTER Char-Index
+               END-STRING
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-FILL-PAD-CHARACTER.
+           MOVE Pad-Character TO Padded-String(Char-Index:1)
+           ADD 1 TO Char-Index.
+
+       2100-EXIT.
+           EXIT.
