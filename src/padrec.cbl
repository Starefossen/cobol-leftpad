@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PadRec.
+      *****************************************************************
+      * PADREC
+      *
+      * Table-driven, whole-record padding entry point.  Given a
+      * Control-Table of field-definition entries (see PADCTL.CPY:
+      * offset, length, pad mode, pad character), reformats every
+      * field of Input-Record into Output-Record in a single CALL,
+      * dispatching each field to LeftPad, RightPad, or CenterPad by
+      * its Field-Pad-Mode.  Record-Return-Code carries the worst
+      * Pad-Return-Code seen across all of the record's fields, using
+      * the same 00/04/08 convention as the pad subprograms.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY 'leftpad.cpy'.
+       77  Field-Index            PIC 9(03) COMP.
+       77  Output-Pointer         PIC 9(04) COMP.
+
+       LINKAGE SECTION.
+       01  Input-Record           PIC X(400).
+       01  Output-Record          PIC X(400).
+       01  Field-Count            PIC 9(03) COMP.
+       01  Control-Table.
+           05  Control-Entry OCCURS 50 TIMES.
+               COPY 'padctl.cpy' REPLACING LEADING ==05== BY ==10==.
+       01  Record-Return-Code     PIC 9(02).
+           88  Record-Return-Code-OK           VALUE 00.
+           88  Record-Return-Code-Truncated    VALUE 04.
+           88  Record-Return-Code-Invalid      VALUE 08.
+
+       PROCEDURE DIVISION USING Input-Record, Output-Record,
+               Field-Count, Control-Table, Record-Return-Code.
+
+       0000-MAINLINE.
+           MOVE 00 TO Record-Return-Code
+           MOVE SPACES TO Output-Record
+           MOVE 1 TO Output-Pointer
+           PERFORM 1000-PAD-ONE-FIELD THRU 1000-EXIT
+               VARYING Field-Index FROM 1 BY 1
+               UNTIL Field-Index > Field-Count
+           GOBACK.
+
+       1000-PAD-ONE-FIELD.
+           MOVE SPACES TO Input-String
+           MOVE SPACES TO Padded-String
+           MOVE Input-Record(Field-Offset(Field-Index):
+               Field-Length(Field-Index)) TO Input-String
+           MOVE Field-Pad-Character(Field-Index) TO Pad-Character
+           MOVE Field-Pad-Length(Field-Index) TO Pad-Length
+           MOVE Field-Multi-Byte-Switch(Field-Index)
+               TO Multi-Byte-Switch
+           EVALUATE TRUE
+               WHEN Field-Pad-Mode-Right(Field-Index)
+                   CALL 'RightPad' USING Input-String, Pad-Length,
+                       Pad-Character, Padded-String,
+                       Multi-Byte-Switch, Pad-Return-Code
+               WHEN Field-Pad-Mode-Center(Field-Index)
+                   CALL 'CenterPad' USING Input-String, Pad-Length,
+                       Pad-Character, Padded-String,
+                       Multi-Byte-Switch, Pad-Return-Code
+               WHEN OTHER
+                   CALL 'LeftPad' USING Input-String, Pad-Length,
+                       Pad-Character, Padded-String,
+                       Multi-Byte-Switch, Pad-Return-Code
+           END-EVALUATE
+           MOVE Padded-String(1:Field-Pad-Length(Field-Index))
+               TO Output-Record(Output-Pointer:
+                   Field-Pad-Length(Field-Index))
+           ADD Field-Pad-Length(Field-Index) TO Output-Pointer
+           IF Pad-Return-Code > Record-Return-Code
+               MOVE Pad-Return-Code TO Record-Return-Code
+           END-IF.
+
+       1000-EXIT.
+           EXIT.
