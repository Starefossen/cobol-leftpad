@@ -0,0 +1,34 @@
+      *****************************************************************
+      * PADCTL.CPY
+      *
+      * One field's padding rule, as carried on the LEFTPADB control
+      * file and in the in-memory field table PadRec works from.  COPY
+      * this at the 05 level under an 01-level record: the control
+      * file's FD record, or one entry of a Control-Table OCCURS.
+      *
+      * Field-Offset/Field-Length locate the field within the fixed
+      * extract record (REFMOD-style, first byte is 1).  Field-Pad-
+      * Length is the field's width in the *output* record, which the
+      * caller passes to LeftPad/RightPad/CenterPad as Pad-Length; it
+      * need not equal Field-Length, so a field can be widened, or
+      * narrowed enough to force truncation (Pad-Return-Code 04).
+      *
+      * Modification history:
+      *   Added Field-Pad-Length (output width, distinct from the
+      *   extract width Field-Length) and Field-Multi-Byte-Switch so
+      *   the control file can drive both the truncation path and the
+      *   multi-byte pad-count arithmetic already supported by the pad
+      *   subprograms.
+      *****************************************************************
+           05  Field-Name             PIC X(20).
+           05  Field-Offset           PIC 9(04).
+           05  Field-Length           PIC 9(03).
+           05  Field-Pad-Length       PIC 9(03).
+           05  Field-Pad-Mode         PIC X(01).
+               88  Field-Pad-Mode-Left      VALUE 'L'.
+               88  Field-Pad-Mode-Right     VALUE 'R'.
+               88  Field-Pad-Mode-Center    VALUE 'C'.
+           05  Field-Pad-Character    PIC X(01).
+           05  Field-Multi-Byte-Switch PIC X(01).
+               88  Field-Multi-Byte-Yes     VALUE 'Y'.
+               88  Field-Multi-Byte-No      VALUE 'N'.
