@@ -0,0 +1,477 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEFTPADB.
+      *****************************************************************
+      * LEFTPADB
+      *
+      * Nightly batch driver for the pad subroutine family.  Reads a
+      * control file naming which fields of the input extract are to
+      * be padded (see PADCTL.CPY: offset, length, pad mode, pad
+      * character), reformats each input record into a fixed-width
+      * output record via a single CALL to PADREC, and writes an
+      * end-of-job audit report of how many records came through
+      * clean, truncated, or rejected.
+      *
+      * PARM (optional, comma-separated keywords):
+      *   RESTART           Resume after the last checkpoint recorded
+      *                      on CKPTFILE instead of starting at record
+      *                      1; OUTFILE and CKPTFILE are extended
+      *                      rather than recreated.
+      *   CKPTINT=nnnnnnn    Override the checkpoint interval (records
+      *                      between checkpoint writes).  Default is
+      *                      10000.
+      *
+      * Sets RETURN-CODE for the JCL step to test: 00 clean run,
+      * 04 some records truncated, 08 some records rejected.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO INFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Input-File-Status.
+           SELECT CONTROL-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Control-File-Status.
+           SELECT OUTPUT-FILE ASSIGN TO OUTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Output-File-Status.
+           SELECT OUTPUT-FILE-REREAD ASSIGN TO OUTFILEI
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Output-Reread-Status.
+           SELECT WORK-FILE ASSIGN TO WORKFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Work-File-Status.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Checkpoint-File-Status.
+           SELECT AUDIT-FILE ASSIGN TO AUDITRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS Audit-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 400 CHARACTERS.
+       01  INPUT-RECORD               PIC X(400).
+
+       FD  CONTROL-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 33 CHARACTERS.
+       01  CONTROL-RECORD.
+           COPY 'padctl.cpy'.
+
+       FD  OUTPUT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 400 CHARACTERS.
+       01  OUTPUT-RECORD               PIC X(400).
+
+      *****************************************************************
+      * OUTPUT-FILE-REREAD is OUTFILE opened a second time, INPUT only,
+      * so a restart run can copy off the records already on the file
+      * before the checkpoint boundary (see 1260-TRUNCATE-OUTPUT-FILE)
+      * without disturbing the OUTPUT-FILE open used for the rest of
+      * the run.  WORK-FILE is scratch space for that copy.
+      *****************************************************************
+       FD  OUTPUT-FILE-REREAD
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 400 CHARACTERS.
+       01  OUTPUT-REREAD-RECORD        PIC X(400).
+
+       FD  WORK-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 400 CHARACTERS.
+       01  WORK-RECORD                 PIC X(400).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 52 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  Checkpoint-Record-Number      PIC 9(07).
+           05  Checkpoint-Records-Written    PIC 9(09).
+           05  Checkpoint-Records-Read       PIC 9(09).
+           05  Checkpoint-Records-Padded     PIC 9(09).
+           05  Checkpoint-Records-Truncated  PIC 9(09).
+           05  Checkpoint-Records-Rejected   PIC 9(09).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-RECORD                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Input-File-Status           PIC X(02).
+           88  Input-File-OK                   VALUE '00'.
+           88  Input-File-End                  VALUE '10'.
+       01  Control-File-Status         PIC X(02).
+           88  Control-File-OK                 VALUE '00'.
+           88  Control-File-End                VALUE '10'.
+       01  Output-File-Status          PIC X(02).
+       01  Output-Reread-Status        PIC X(02).
+           88  Output-Reread-OK                VALUE '00'.
+           88  Output-Reread-End               VALUE '10'.
+       01  Work-File-Status            PIC X(02).
+       01  Checkpoint-File-Status      PIC X(02).
+           88  Checkpoint-File-OK              VALUE '00'.
+           88  Checkpoint-File-End              VALUE '10'.
+       01  Audit-File-Status           PIC X(02).
+
+       01  Job-Switches.
+           05  End-Of-Input-Switch     PIC X(01) VALUE 'N'.
+               88  End-Of-Input                VALUE 'Y'.
+           05  End-Of-Checkpoint-Switch PIC X(01) VALUE 'N'.
+               88  End-Of-Checkpoint            VALUE 'Y'.
+           05  Restart-Switch          PIC X(01) VALUE 'N'.
+               88  Restart-Requested            VALUE 'Y'.
+           05  End-Of-Output-Reread-Switch PIC X(01) VALUE 'N'.
+               88  End-Of-Output-Reread            VALUE 'Y'.
+           05  End-Of-Work-File-Switch PIC X(01) VALUE 'N'.
+               88  End-Of-Work-File                VALUE 'Y'.
+
+       01  Job-Counters.
+           05  Records-Read            PIC 9(09) COMP VALUE 0.
+           05  Records-Padded          PIC 9(09) COMP VALUE 0.
+           05  Records-Truncated       PIC 9(09) COMP VALUE 0.
+           05  Records-Rejected        PIC 9(09) COMP VALUE 0.
+           05  Records-Written         PIC 9(09) COMP VALUE 0.
+           05  Current-Record-Number   PIC 9(07) COMP VALUE 0.
+           05  Records-Since-Checkpoint PIC 9(09) COMP VALUE 0.
+
+       77  Checkpoint-Interval         PIC 9(07) COMP VALUE 10000.
+       77  Restart-Record-Number       PIC 9(07) COMP VALUE 0.
+       77  Last-Checkpoint-Number      PIC 9(07) COMP VALUE 0.
+       77  Last-Ckpt-Records-Written   PIC 9(09) COMP VALUE 0.
+       77  Last-Ckpt-Records-Read      PIC 9(09) COMP VALUE 0.
+       77  Last-Ckpt-Records-Padded    PIC 9(09) COMP VALUE 0.
+       77  Last-Ckpt-Records-Truncated PIC 9(09) COMP VALUE 0.
+       77  Last-Ckpt-Records-Rejected  PIC 9(09) COMP VALUE 0.
+       77  Skip-Count                  PIC 9(07) COMP VALUE 0.
+       77  Truncate-Count              PIC 9(09) COMP VALUE 0.
+
+       01  Control-Table.
+           05  Control-Entry OCCURS 50 TIMES.
+               COPY 'padctl.cpy' REPLACING LEADING ==05== BY ==10==.
+       77  Field-Count                 PIC 9(03) COMP VALUE 0.
+       77  Max-Control-Entries         PIC 9(03) COMP VALUE 50.
+       77  Record-Return-Code          PIC 9(02).
+           88  Record-Return-Code-OK          VALUE 00.
+           88  Record-Return-Code-Truncated   VALUE 04.
+           88  Record-Return-Code-Invalid     VALUE 08.
+
+       01  Parm-Token-Table.
+           05  Parm-Token OCCURS 5 TIMES     PIC X(20).
+       77  Parm-Token-Count            PIC 9(02) COMP VALUE 0.
+       77  Parm-Index                  PIC 9(02) COMP VALUE 0.
+       77  Parm-Keyword                PIC X(10).
+       77  Parm-Value                  PIC X(10).
+
+       01  Audit-Report-Line.
+           05  Audit-Report-Text       PIC X(40).
+           05  Audit-Report-Value      PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(29).
+
+       LINKAGE SECTION.
+       01  Parm-Area.
+           05  Parm-Length             PIC S9(04) COMP.
+           05  Parm-Text               PIC X(80).
+
+       PROCEDURE DIVISION USING Parm-Area.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+               UNTIL End-Of-Input
+           PERFORM 8000-WRITE-AUDIT-REPORT THRU 8000-EXIT
+           PERFORM 9000-TERMINATE THRU 9000-EXIT
+           GOBACK.
+
+       1000-INITIALIZE.
+           PERFORM 1100-PARSE-PARM THRU 1100-EXIT
+           IF Restart-Requested
+               PERFORM 1200-READ-LAST-CHECKPOINT THRU 1200-EXIT
+               MOVE Last-Ckpt-Records-Read TO Records-Read
+               MOVE Last-Ckpt-Records-Padded TO Records-Padded
+               MOVE Last-Ckpt-Records-Truncated TO Records-Truncated
+               MOVE Last-Ckpt-Records-Rejected TO Records-Rejected
+               PERFORM 1260-TRUNCATE-OUTPUT-FILE THRU 1260-EXIT
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           OPEN INPUT INPUT-FILE
+           OPEN INPUT CONTROL-FILE
+           OPEN OUTPUT AUDIT-FILE
+           PERFORM 1300-LOAD-CONTROL-TABLE THRU 1300-EXIT
+           PERFORM 1400-SKIP-TO-RESTART-POINT THRU 1400-EXIT
+           PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-PARSE-PARM.
+           MOVE 0 TO Parm-Token-Count
+           IF Parm-Length > 0
+               UNSTRING Parm-Text(1:Parm-Length) DELIMITED BY ','
+                   INTO Parm-Token(1) Parm-Token(2) Parm-Token(3)
+                        Parm-Token(4) Parm-Token(5)
+                   TALLYING IN Parm-Token-Count
+               END-UNSTRING
+           END-IF
+           PERFORM 1150-APPLY-PARM-TOKEN THRU 1150-EXIT
+               VARYING Parm-Index FROM 1 BY 1
+               UNTIL Parm-Index > Parm-Token-Count.
+
+       1100-EXIT.
+           EXIT.
+
+       1150-APPLY-PARM-TOKEN.
+           MOVE SPACES TO Parm-Keyword Parm-Value
+           UNSTRING Parm-Token(Parm-Index) DELIMITED BY '='
+               INTO Parm-Keyword Parm-Value
+           END-UNSTRING
+           EVALUATE FUNCTION TRIM(Parm-Keyword)
+               WHEN 'RESTART'
+                   MOVE 'Y' TO Restart-Switch
+               WHEN 'CKPTINT'
+                   COMPUTE Checkpoint-Interval =
+                       FUNCTION NUMVAL(FUNCTION TRIM(Parm-Value))
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       1150-EXIT.
+           EXIT.
+
+       1200-READ-LAST-CHECKPOINT.
+           MOVE 0 TO Last-Checkpoint-Number
+           MOVE 0 TO Last-Ckpt-Records-Written
+           MOVE 0 TO Last-Ckpt-Records-Read
+           MOVE 0 TO Last-Ckpt-Records-Padded
+           MOVE 0 TO Last-Ckpt-Records-Truncated
+           MOVE 0 TO Last-Ckpt-Records-Rejected
+           OPEN INPUT CHECKPOINT-FILE
+           PERFORM 1250-READ-CHECKPOINT-RECORD THRU 1250-EXIT
+               UNTIL End-Of-Checkpoint
+           CLOSE CHECKPOINT-FILE
+           MOVE Last-Checkpoint-Number TO Restart-Record-Number.
+
+       1200-EXIT.
+           EXIT.
+
+       1250-READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO End-Of-Checkpoint-Switch
+               NOT AT END
+                   MOVE Checkpoint-Record-Number
+                       TO Last-Checkpoint-Number
+                   MOVE Checkpoint-Records-Written
+                       TO Last-Ckpt-Records-Written
+                   MOVE Checkpoint-Records-Read
+                       TO Last-Ckpt-Records-Read
+                   MOVE Checkpoint-Records-Padded
+                       TO Last-Ckpt-Records-Padded
+                   MOVE Checkpoint-Records-Truncated
+                       TO Last-Ckpt-Records-Truncated
+                   MOVE Checkpoint-Records-Rejected
+                       TO Last-Ckpt-Records-Rejected
+           END-READ.
+
+       1250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      * Rebuilds OUTFILE up to the last checkpoint's record count
+      * before resuming a restart run.  Without this, records written
+      * after the last checkpoint but before the abend are still
+      * physically on OUTFILE; simply extending it would reprocess and
+      * duplicate them.  The records through the checkpoint boundary
+      * are copied off to WORK-FILE, OUTFILE is then reopened OUTPUT
+      * (which recreates it empty), and those records are copied back
+      * before normal processing resumes and starts appending past
+      * them.
+      *****************************************************************
+       1260-TRUNCATE-OUTPUT-FILE.
+           IF Last-Ckpt-Records-Written > 0
+               OPEN INPUT OUTPUT-FILE-REREAD
+               OPEN OUTPUT WORK-FILE
+               PERFORM 1270-COPY-TO-WORK-FILE THRU 1270-EXIT
+                   VARYING Truncate-Count FROM 1 BY 1
+                   UNTIL Truncate-Count > Last-Ckpt-Records-Written
+                       OR End-Of-Output-Reread
+               CLOSE OUTPUT-FILE-REREAD
+               CLOSE WORK-FILE
+           END-IF
+           OPEN OUTPUT OUTPUT-FILE
+           MOVE 0 TO Records-Written
+           IF Last-Ckpt-Records-Written > 0
+               OPEN INPUT WORK-FILE
+               PERFORM 1280-COPY-FROM-WORK-FILE THRU 1280-EXIT
+                   UNTIL End-Of-Work-File
+               CLOSE WORK-FILE
+           END-IF.
+
+       1260-EXIT.
+           EXIT.
+
+       1270-COPY-TO-WORK-FILE.
+           READ OUTPUT-FILE-REREAD
+               AT END
+                   MOVE 'Y' TO End-Of-Output-Reread-Switch
+               NOT AT END
+                   WRITE WORK-RECORD FROM OUTPUT-REREAD-RECORD
+           END-READ.
+
+       1270-EXIT.
+           EXIT.
+
+       1280-COPY-FROM-WORK-FILE.
+           READ WORK-FILE
+               AT END
+                   MOVE 'Y' TO End-Of-Work-File-Switch
+               NOT AT END
+                   WRITE OUTPUT-RECORD FROM WORK-RECORD
+                   ADD 1 TO Records-Written
+           END-READ.
+
+       1280-EXIT.
+           EXIT.
+
+       1300-LOAD-CONTROL-TABLE.
+           MOVE 0 TO Field-Count
+           PERFORM 1350-READ-CONTROL-RECORD THRU 1350-EXIT
+               UNTIL Control-File-End.
+
+       1300-EXIT.
+           EXIT.
+
+       1350-READ-CONTROL-RECORD.
+           READ CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF Field-Count >= Max-Control-Entries
+                       DISPLAY 'LEFTPADB - CONTROL FILE HAS MORE THAN '
+                           Max-Control-Entries ' ENTRIES - JOB STOPPED'
+                       CLOSE INPUT-FILE CONTROL-FILE OUTPUT-FILE
+                           CHECKPOINT-FILE AUDIT-FILE
+                       MOVE 16 TO RETURN-CODE
+                       GOBACK
+                   END-IF
+                   ADD 1 TO Field-Count
+                   MOVE CORRESPONDING CONTROL-RECORD
+                       TO Control-Entry(Field-Count)
+           END-READ.
+
+       1350-EXIT.
+           EXIT.
+
+       1400-SKIP-TO-RESTART-POINT.
+           IF Restart-Requested AND Restart-Record-Number > 0
+               PERFORM 1450-SKIP-ONE-RECORD THRU 1450-EXIT
+                   VARYING Skip-Count FROM 1 BY 1
+                   UNTIL Skip-Count > Restart-Record-Number
+                       OR End-Of-Input
+               MOVE Restart-Record-Number TO Current-Record-Number
+           END-IF.
+
+       1400-EXIT.
+           EXIT.
+
+       1450-SKIP-ONE-RECORD.
+           READ INPUT-FILE
+               AT END
+                   MOVE 'Y' TO End-Of-Input-Switch
+           END-READ.
+
+       1450-EXIT.
+           EXIT.
+
+       2000-PROCESS-ONE-RECORD.
+           ADD 1 TO Records-Read
+           ADD 1 TO Current-Record-Number
+           ADD 1 TO Records-Since-Checkpoint
+           CALL 'PadRec' USING INPUT-RECORD, OUTPUT-RECORD,
+               Field-Count, Control-Table, Record-Return-Code
+           EVALUATE TRUE
+               WHEN Record-Return-Code-Invalid
+                   ADD 1 TO Records-Rejected
+               WHEN Record-Return-Code-Truncated
+                   ADD 1 TO Records-Truncated
+                   WRITE OUTPUT-RECORD
+                   ADD 1 TO Records-Written
+               WHEN OTHER
+                   ADD 1 TO Records-Padded
+                   WRITE OUTPUT-RECORD
+                   ADD 1 TO Records-Written
+           END-EVALUATE
+           IF Records-Since-Checkpoint >= Checkpoint-Interval
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+           END-IF
+           PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-INPUT-RECORD.
+           READ INPUT-FILE
+               AT END
+                   MOVE 'Y' TO End-Of-Input-Switch
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-WRITE-CHECKPOINT.
+           MOVE Current-Record-Number TO Checkpoint-Record-Number
+           MOVE Records-Written TO Checkpoint-Records-Written
+           MOVE Records-Read TO Checkpoint-Records-Read
+           MOVE Records-Padded TO Checkpoint-Records-Padded
+           MOVE Records-Truncated TO Checkpoint-Records-Truncated
+           MOVE Records-Rejected TO Checkpoint-Records-Rejected
+           WRITE CHECKPOINT-RECORD
+           MOVE 0 TO Records-Since-Checkpoint.
+
+       2200-EXIT.
+           EXIT.
+
+       8000-WRITE-AUDIT-REPORT.
+           MOVE SPACES TO Audit-Report-Line
+           MOVE 'LEFTPADB - PADDING BATCH AUDIT REPORT'
+               TO Audit-Report-Text
+           WRITE AUDIT-RECORD FROM Audit-Report-Line
+
+           MOVE 'RECORDS READ' TO Audit-Report-Text
+           MOVE Records-Read TO Audit-Report-Value
+           WRITE AUDIT-RECORD FROM Audit-Report-Line
+
+           MOVE 'RECORDS PADDED CLEANLY' TO Audit-Report-Text
+           MOVE Records-Padded TO Audit-Report-Value
+           WRITE AUDIT-RECORD FROM Audit-Report-Line
+
+           MOVE 'RECORDS TRUNCATED' TO Audit-Report-Text
+           MOVE Records-Truncated TO Audit-Report-Value
+           WRITE AUDIT-RECORD FROM Audit-Report-Line
+
+           MOVE 'RECORDS REJECTED' TO Audit-Report-Text
+           MOVE Records-Rejected TO Audit-Report-Value
+           WRITE AUDIT-RECORD FROM Audit-Report-Line.
+
+       8000-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           CLOSE INPUT-FILE CONTROL-FILE OUTPUT-FILE
+               CHECKPOINT-FILE AUDIT-FILE
+           EVALUATE TRUE
+               WHEN Records-Rejected > 0
+                   MOVE 08 TO RETURN-CODE
+               WHEN Records-Truncated > 0
+                   MOVE 04 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 00 TO RETURN-CODE
+           END-EVALUATE.
+
+       9000-EXIT.
+           EXIT.
